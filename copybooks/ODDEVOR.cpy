@@ -0,0 +1,18 @@
+*> ---------------------------------------------------------------
+*> ODDEVOR.cpy
+*>   Shared output record layout for the odd/even classification
+*>   results file (ODD-EVEN-OUT), so any downstream job step that
+*>   reads it can COPY the same layout ODD_EVEN writes with.
+*> ---------------------------------------------------------------
+01	WS_OUTPUT_RECORD.
+	05	WS_OUT_NUMBER		PIC	S9(9)	SIGN IS LEADING SEPARATE
+						VALUE ZERO.
+	05	WS_OUT_FLAG		PIC	X(01)	VALUE SPACE.
+		88	WS_OUT_FLAG_EVEN		VALUE 'E'.
+		88	WS_OUT_FLAG_ODD			VALUE 'O'.
+	05	WS_OUT_RUN_DATE		PIC	X(08)	VALUE SPACE.
+	05	WS_OUT_SHIFT_BUCKET	PIC	X(01)	VALUE SPACE.
+		88	WS_OUT_SHIFT_1			VALUE '1'.
+		88	WS_OUT_SHIFT_2			VALUE '2'.
+		88	WS_OUT_SHIFT_3			VALUE '3'.
+	05	FILLER			PIC	X(59)	VALUE SPACE.

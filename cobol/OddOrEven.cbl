@@ -7,28 +7,508 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ODD_EVEN.
 
+*> ---------------------------------------------------------------
+*> Modification History
+*>   08/08/2026 - Converted from a single ACCEPT per run to a
+*>                batch read of NUMBER-IN so a full day's volume
+*>                of account numbers classifies in one job step.
+*>   08/08/2026 - Added ODD-EVEN-OUT so classification results can
+*>                be archived and picked up by the next job instead
+*>                of only being DISPLAYed to sysout.
+*>   08/08/2026 - Added end-of-run control totals so operations can
+*>                balance the output against the NUMBER-IN volume
+*>                before releasing results downstream.
+*>   08/08/2026 - Added EXCEPT-OUT so a non-numeric or malformed
+*>                WS_IN_NUMBER is diverted with a reason code rather
+*>                than abending or misclassifying the rest of the run.
+*>   08/08/2026 - Added checkpoint/restart support: a CHECKPT-OUT
+*>                record is dropped every WS_CKPT_INTERVAL records so
+*>                an abend partway through the daily file only costs
+*>                reprocessing back to the last checkpoint. See the
+*>                restart steps in jcl/ODDEVEN.jcl.
+*>   08/08/2026 - Added RULES-IN, a maintenance file of number-range
+*>                to odd/even bucket overrides, so the split can be
+*>                changed by updating a control file. The SUBTRACT 2
+*>                logic stays as the default for any number that does
+*>                not fall in a maintained range.
+*>   08/08/2026 - WS_RESULT now carries the mod-2 remainder from the
+*>                classification loop, and a mod-3 remainder drives a
+*>                second WS_SHIFT_BUCKET field (1/2/3) for 3-way shift
+*>                routing alongside the existing odd/even flag.
+*>   08/08/2026 - Added AUDIT-OUT so every classification decision is
+*>                logged with the run date/time and the job/step id the
+*>                PARM passes in, for billing-dispute research weeks
+*>                after the run.
+*>   08/08/2026 - Moved the mod-2/mod-3 classification arithmetic out
+*>                to the ODDEVCLS subprogram (see cobol/OddEvenClassify.
+*>                cbl) so other batch programs can CALL the same logic.
+*>                RULES-IN overrides still apply here on top of the
+*>                base flag/bucket ODDEVCLS returns.
+*>   08/08/2026 - Widened WS_NUMBER and every file field that carries
+*>                it from PIC 9(3) to PIC S9(9) with a separate leading
+*>                sign so account numbers beyond 999 and negative
+*>                numbers no longer truncate or misclassify. Negative
+*>                numbers classify by absolute value (ODDEVCLS takes
+*>                the absolute value before the mod-2/mod-3 reduction),
+*>                so -4 is even and -7 is odd, the same as 4 and 7.
+*>                WS_HASH_TOTAL was widened to signed as well so the
+*>                control total reflects the true signed sum instead of
+*>                folding negative numbers into their magnitude.
+*>   08/08/2026 - Fixed RESTART-CHECK-PARAGRAPH to scan CHECKPT-IN for
+*>                the LAST checkpoint record instead of stopping at the
+*>                first one, and to restore the control-total subtotals
+*>                from that checkpoint (CHECKPT-OUT/IN now carry them)
+*>                so a restarted run's totals still reconcile.
+*>                ODD-EVEN-OUT/EXCEPT-OUT/AUDIT-OUT/CHECKPT-OUT now
+*>                OPEN EXTEND instead of OPEN OUTPUT on a restart so a
+*>                prior attempt's output survives instead of being
+*>                truncated; the window between the last checkpoint and
+*>                the abend still reprocesses (and its output lines
+*>                repeat) on restart, which is the expected cost of
+*>                checkpointing at an interval rather than every record.
+*>   08/08/2026 - Shortened the exception reason text literal so it no
+*>                longer truncates against WS_EXCEPT_REASON_TEXT, and
+*>                added a warning DISPLAY when RULES-IN has more rows
+*>                than the 50-entry WS_RULE_ENTRY table can hold so an
+*>                oversized maintenance file does not silently drop
+*>                ranges.
+*>   08/08/2026 - CHECKPOINT-PARAGRAPH now runs for every record, valid
+*>                or exception, instead of only on valid classifications,
+*>                so a long run of exceptions cannot widen the restart
+*>                window past WS_CKPT_INTERVAL. Dropped the redundant
+*>                peek-ahead READ in CHECK-RULES-OVERFLOW-PARAGRAPH --
+*>                BUILD-RULE-ENTRY-PARAGRAPH's own trailing read already
+*>                leaves WS_RULES_IN_STATUS showing whether row 51
+*>                exists. CHECKPT-IN and CHECKPT-OUT now ASSIGN TO the
+*>                same CHKPT external name (was CHKPTIN/CHKPTOUT) since
+*>                two DD statements naming one dataset with different
+*>                dispositions in the same step fail allocation on the
+*>                platform this runs on; the two are never open at once.
+*>                AUDIT-OUT now always tries OPEN EXTEND first and only
+*>                falls back to OPEN OUTPUT when that fails (i.e. the
+*>                file does not exist yet), on every run, not only a
+*>                restart, since the whole point of AUDIT-OUT is an
+*>                audit trail that survives across calendar days.
+*>                WS_HASH_TOTAL and its CHECKPT-OUT/IN mirrors widened
+*>                from PIC S9(10) to PIC S9(18) so summing WS_NUMBER
+*>                (up to +/-999,999,999) across a full day's volume
+*>                cannot overflow the control total.
+*> ---------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT NUMBER-IN ASSIGN TO NUMBERIN
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+		SELECT ODD-EVEN-OUT ASSIGN TO ODDEVOUT
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+		SELECT EXCEPT-OUT ASSIGN TO EXCPTOUT
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+		SELECT CHECKPT-OUT ASSIGN TO CHKPT
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+		SELECT CHECKPT-IN ASSIGN TO CHKPT
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS_CKPT_IN_STATUS.
+
+		SELECT RULES-IN ASSIGN TO RULESIN
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS_RULES_IN_STATUS.
+
+		SELECT AUDIT-OUT ASSIGN TO AUDITOUT
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS_AUDIT_OUT_STATUS.
+
 DATA DIVISION.
 
+	FILE SECTION.
+	FD NUMBER-IN.
+	01	WS_IN_RECORD.
+		05	WS_IN_NUMBER	PIC	S9(9)	SIGN IS LEADING SEPARATE.
+		05	FILLER		PIC	X(70).
+
+	FD ODD-EVEN-OUT.
+	COPY ODDEVOR.
+
+	FD EXCEPT-OUT.
+	01	WS_EXCEPT_RECORD.
+		05	WS_EXCEPT_INPUT		PIC	X(80).
+		05	WS_EXCEPT_REASON_CODE	PIC	X(02).
+		05	WS_EXCEPT_REASON_TEXT	PIC	X(30).
+
+	FD CHECKPT-OUT.
+	01	WS_CKPT_OUT_RECORD.
+		05	WS_CKPT_OUT_COUNT	PIC	9(07).
+		05	WS_CKPT_OUT_NUMBER	PIC	S9(9)	SIGN IS LEADING SEPARATE.
+		05	WS_CKPT_OUT_RUN_DATE	PIC	X(08).
+		05	WS_CKPT_OUT_COUNT_EVEN	PIC	9(07).
+		05	WS_CKPT_OUT_COUNT_ODD	PIC	9(07).
+		05	WS_CKPT_OUT_COUNT_EXCEPT	PIC	9(07).
+		05	WS_CKPT_OUT_HASH_TOTAL	PIC	S9(18)	SIGN IS LEADING SEPARATE.
+		05	FILLER			PIC	X(15).
+
+	FD CHECKPT-IN.
+	01	WS_CKPT_IN_RECORD.
+		05	WS_CKPT_IN_COUNT	PIC	9(07).
+		05	WS_CKPT_IN_NUMBER	PIC	S9(9)	SIGN IS LEADING SEPARATE.
+		05	WS_CKPT_IN_RUN_DATE	PIC	X(08).
+		05	WS_CKPT_IN_COUNT_EVEN	PIC	9(07).
+		05	WS_CKPT_IN_COUNT_ODD	PIC	9(07).
+		05	WS_CKPT_IN_COUNT_EXCEPT	PIC	9(07).
+		05	WS_CKPT_IN_HASH_TOTAL	PIC	S9(18)	SIGN IS LEADING SEPARATE.
+		05	FILLER			PIC	X(15).
+
+	FD RULES-IN.
+	01	WS_RULES_IN_RECORD.
+		05	WS_RULES_IN_LOW		PIC	S9(9)	SIGN IS LEADING SEPARATE.
+		05	WS_RULES_IN_HIGH	PIC	S9(9)	SIGN IS LEADING SEPARATE.
+		05	WS_RULES_IN_BUCKET	PIC	X(01).
+		05	FILLER			PIC	X(59).
+
+	FD AUDIT-OUT.
+	01	WS_AUDIT_RECORD.
+		05	WS_AUDIT_NUMBER		PIC	S9(9)	SIGN IS LEADING SEPARATE.
+		05	WS_AUDIT_FLAG		PIC	X(01).
+		05	WS_AUDIT_RUN_DATE	PIC	X(08).
+		05	WS_AUDIT_RUN_TIME	PIC	X(08).
+		05	WS_AUDIT_JOB_ID		PIC	X(08).
+		05	WS_AUDIT_STEP_ID	PIC	X(08).
+		05	FILLER			PIC	X(47).
+
 	WORKING-STORAGE SECTION.
-	01	WS_NUMBER	PIC	9(3).
-	01	WS_FACTOR	PIC	9(3).
+	01	WS_NUMBER	PIC	S9(9)	SIGN IS LEADING SEPARATE.
 	01	WS_RESULT	PIC	9(3).
+	01	WS_FLAG		PIC	X(01).
+	01	WS_BASE_FLAG	PIC	X(01).
+
+	01	WS_SHIFT_BUCKET	PIC	X(01).
+		88	WS_SHIFT_1		VALUE '1'.
+		88	WS_SHIFT_2		VALUE '2'.
+		88	WS_SHIFT_3		VALUE '3'.
+
+	01	WS_RUN_DATE	PIC	X(08).
+	01	WS_RUN_TIME	PIC	X(08).
+
+	01	WS_PARM_DATA	PIC	X(20)	VALUE SPACE.
+	01	WS_JOB_ID	PIC	X(08)	VALUE SPACE.
+	01	WS_STEP_ID	PIC	X(08)	VALUE SPACE.
+
+	01	WS_EOF_SW	PIC	X(01)	VALUE 'N'.
+		88	WS_EOF			VALUE 'Y'.
+
+	01	WS_VALID_SW	PIC	X(01)	VALUE 'Y'.
+		88	WS_VALID_NUMBER			VALUE 'Y'.
+		88	WS_INVALID_NUMBER		VALUE 'N'.
+
+	01	WS_RESTART_SW	PIC	X(01)	VALUE 'N'.
+		88	WS_RESTART_RUN			VALUE 'Y'.
+
+	01	WS_AUDIT_OUT_STATUS	PIC	X(02).
+
+	01	WS_CKPT_IN_STATUS	PIC	X(02).
+	01	WS_CKPT_INTERVAL	PIC	9(05)	VALUE 1000.
+	01	WS_CKPT_COUNTER		PIC	9(05)	VALUE ZERO.
+	01	WS_CKPT_RESTART_COUNT	PIC	9(07)	VALUE ZERO.
+
+	01	WS_CKPT_LAST_VALUES.
+		05	WS_CKPT_LAST_COUNT	PIC	9(07)	VALUE ZERO.
+		05	WS_CKPT_LAST_EVEN	PIC	9(07)	VALUE ZERO.
+		05	WS_CKPT_LAST_ODD	PIC	9(07)	VALUE ZERO.
+		05	WS_CKPT_LAST_EXCEPT	PIC	9(07)	VALUE ZERO.
+		05	WS_CKPT_LAST_HASH	PIC	S9(18)	SIGN IS LEADING SEPARATE
+								VALUE ZERO.
+
+	01	WS_RULES_IN_STATUS	PIC	X(02).
+
+	01	WS_RULE_MATCHED_SW	PIC	X(01)	VALUE 'N'.
+		88	WS_RULE_MATCHED			VALUE 'Y'.
+
+	01	WS_RULES_TABLE.
+		05	WS_RULES_COUNT		PIC	9(03)	VALUE ZERO.
+		05	WS_RULE_ENTRY OCCURS 50 TIMES
+					INDEXED BY WS_RULE_IDX.
+			10	WS_RULE_LOW		PIC	S9(9)	SIGN IS LEADING SEPARATE.
+			10	WS_RULE_HIGH		PIC	S9(9)	SIGN IS LEADING SEPARATE.
+			10	WS_RULE_BUCKET		PIC	X(01).
+
+	01	WS_CONTROL_TOTALS.
+		05	WS_RECORDS_READ		PIC	9(07)	VALUE ZERO.
+		05	WS_COUNT_EVEN		PIC	9(07)	VALUE ZERO.
+		05	WS_COUNT_ODD		PIC	9(07)	VALUE ZERO.
+		05	WS_COUNT_EXCEPT		PIC	9(07)	VALUE ZERO.
+		05	WS_HASH_TOTAL		PIC	S9(18)	SIGN IS LEADING SEPARATE
+								VALUE ZERO.
 
 PROCEDURE DIVISION.
-	
+
 	FIRST-PARAGRAPH.
-		
-		ACCEPT WS_NUMBER. 
-		MOVE WS_NUMBER TO WS_FACTOR.
-		
-		PERFORM UNTIL WS_FACTOR IS LESS THAN 2
-			SUBTRACT 2 FROM WS_FACTOR
-		END-PERFORM.
-
-		IF WS_FACTOR IS EQUAL TO 0 THEN
-			DISPLAY 'The number ' WS_NUMBER ' is even.'
+
+		ACCEPT WS_RUN_DATE FROM DATE YYYYMMDD.
+		ACCEPT WS_RUN_TIME FROM TIME.
+		ACCEPT WS_PARM_DATA FROM COMMAND-LINE.
+
+		IF WS_PARM_DATA IS NOT EQUAL TO SPACES
+			UNSTRING WS_PARM_DATA DELIMITED BY SPACE
+				INTO WS_JOB_ID WS_STEP_ID
+		END-IF.
+
+		PERFORM LOAD-RULES-PARAGRAPH.
+		PERFORM RESTART-CHECK-PARAGRAPH.
+
+		OPEN INPUT NUMBER-IN.
+
+		IF WS_RESTART_RUN
+			OPEN EXTEND ODD-EVEN-OUT
+			OPEN EXTEND EXCEPT-OUT
+			OPEN EXTEND CHECKPT-OUT
+			PERFORM SKIP-TO-CHECKPOINT-PARAGRAPH
+				WS_CKPT_RESTART_COUNT TIMES
+		ELSE
+			OPEN OUTPUT ODD-EVEN-OUT
+			OPEN OUTPUT EXCEPT-OUT
+			OPEN OUTPUT CHECKPT-OUT
+		END-IF.
+
+		PERFORM OPEN-AUDIT-PARAGRAPH.
+
+		PERFORM READ-NUMBER-IN-PARAGRAPH.
+
+		PERFORM CLASSIFY-NUMBER-PARAGRAPH UNTIL WS_EOF.
+
+		CLOSE NUMBER-IN.
+		CLOSE ODD-EVEN-OUT.
+		CLOSE EXCEPT-OUT.
+		CLOSE CHECKPT-OUT.
+		CLOSE AUDIT-OUT.
+
+		PERFORM CONTROL-TOTALS-PARAGRAPH.
+
+	STOP RUN.
+
+	OPEN-AUDIT-PARAGRAPH.
+
+		OPEN EXTEND AUDIT-OUT.
+
+		IF WS_AUDIT_OUT_STATUS NOT EQUAL '00'
+			OPEN OUTPUT AUDIT-OUT
+		END-IF.
+
+	RESTART-CHECK-PARAGRAPH.
+
+		OPEN INPUT CHECKPT-IN.
+
+		IF WS_CKPT_IN_STATUS EQUAL '00'
+			PERFORM READ-CHECKPOINT-PARAGRAPH
+			PERFORM READ-CHECKPOINT-PARAGRAPH
+				UNTIL WS_CKPT_IN_STATUS NOT EQUAL '00'
+			CLOSE CHECKPT-IN
+		END-IF.
+
+		IF WS_CKPT_LAST_COUNT IS GREATER THAN ZERO
+			MOVE 'Y' TO WS_RESTART_SW
+			MOVE WS_CKPT_LAST_COUNT TO WS_CKPT_RESTART_COUNT
+			MOVE WS_CKPT_LAST_COUNT TO WS_RECORDS_READ
+			MOVE WS_CKPT_LAST_EVEN TO WS_COUNT_EVEN
+			MOVE WS_CKPT_LAST_ODD TO WS_COUNT_ODD
+			MOVE WS_CKPT_LAST_EXCEPT TO WS_COUNT_EXCEPT
+			MOVE WS_CKPT_LAST_HASH TO WS_HASH_TOTAL
+			DISPLAY 'ODD_EVEN RESTARTING AFTER CHECKPOINT AT RECORD '
+				WS_CKPT_RESTART_COUNT
+		END-IF.
+
+	READ-CHECKPOINT-PARAGRAPH.
+
+		READ CHECKPT-IN.
+
+		IF WS_CKPT_IN_STATUS EQUAL '00'
+			MOVE WS_CKPT_IN_COUNT TO WS_CKPT_LAST_COUNT
+			MOVE WS_CKPT_IN_COUNT_EVEN TO WS_CKPT_LAST_EVEN
+			MOVE WS_CKPT_IN_COUNT_ODD TO WS_CKPT_LAST_ODD
+			MOVE WS_CKPT_IN_COUNT_EXCEPT TO WS_CKPT_LAST_EXCEPT
+			MOVE WS_CKPT_IN_HASH_TOTAL TO WS_CKPT_LAST_HASH
+		END-IF.
+
+	SKIP-TO-CHECKPOINT-PARAGRAPH.
+
+		READ NUMBER-IN
+			AT END
+				MOVE 'Y' TO WS_EOF_SW
+		END-READ.
+
+	LOAD-RULES-PARAGRAPH.
+
+		OPEN INPUT RULES-IN.
+
+		IF WS_RULES_IN_STATUS EQUAL '00'
+			PERFORM READ-RULE-PARAGRAPH
+			PERFORM BUILD-RULE-ENTRY-PARAGRAPH
+				UNTIL WS_RULES_IN_STATUS NOT EQUAL '00'
+					OR WS_RULES_COUNT = 50
+			IF WS_RULES_COUNT = 50
+				PERFORM CHECK-RULES-OVERFLOW-PARAGRAPH
+			END-IF
+			CLOSE RULES-IN
+		END-IF.
+
+	READ-RULE-PARAGRAPH.
+
+		READ RULES-IN.
+
+	CHECK-RULES-OVERFLOW-PARAGRAPH.
+
+		IF WS_RULES_IN_STATUS EQUAL '00'
+			DISPLAY 'ODD_EVEN WARNING - RULES-IN HAS MORE THAN 50 '
+				'RANGES; ROWS BEYOND 50 ARE IGNORED.'
+		END-IF.
+
+	BUILD-RULE-ENTRY-PARAGRAPH.
+
+		ADD 1 TO WS_RULES_COUNT.
+		SET WS_RULE_IDX TO WS_RULES_COUNT.
+		MOVE WS_RULES_IN_LOW TO WS_RULE_LOW (WS_RULE_IDX).
+		MOVE WS_RULES_IN_HIGH TO WS_RULE_HIGH (WS_RULE_IDX).
+		MOVE WS_RULES_IN_BUCKET TO WS_RULE_BUCKET (WS_RULE_IDX).
+
+		PERFORM READ-RULE-PARAGRAPH.
+
+	LOOKUP-RULE-PARAGRAPH.
+
+		MOVE 'N' TO WS_RULE_MATCHED_SW.
+
+		PERFORM LOOKUP-SCAN-PARAGRAPH
+			VARYING WS_RULE_IDX FROM 1 BY 1
+			UNTIL WS_RULE_IDX > WS_RULES_COUNT
+				OR WS_RULE_MATCHED.
+
+	LOOKUP-SCAN-PARAGRAPH.
+
+		IF WS_NUMBER IS GREATER THAN OR EQUAL TO WS_RULE_LOW (WS_RULE_IDX)
+			AND WS_NUMBER IS LESS THAN OR EQUAL TO WS_RULE_HIGH (WS_RULE_IDX)
+			MOVE WS_RULE_BUCKET (WS_RULE_IDX) TO WS_FLAG
+			MOVE 'Y' TO WS_RULE_MATCHED_SW
+		END-IF.
+
+	READ-NUMBER-IN-PARAGRAPH.
+
+		READ NUMBER-IN
+			AT END
+				MOVE 'Y' TO WS_EOF_SW
+		END-READ.
+
+		IF NOT WS_EOF
+			ADD 1 TO WS_RECORDS_READ
+		END-IF.
+
+	CLASSIFY-NUMBER-PARAGRAPH.
+
+		PERFORM EDIT-NUMBER-PARAGRAPH.
+
+		IF WS_VALID_NUMBER
+			MOVE WS_IN_NUMBER TO WS_NUMBER
+			ADD WS_NUMBER TO WS_HASH_TOTAL
+
+			CALL 'ODDEVCLS' USING WS_NUMBER WS_BASE_FLAG
+				WS_RESULT WS_SHIFT_BUCKET
+
+			MOVE 'N' TO WS_RULE_MATCHED_SW
+			IF WS_RULES_COUNT IS GREATER THAN ZERO
+				PERFORM LOOKUP-RULE-PARAGRAPH
+			END-IF
+
+			IF NOT WS_RULE_MATCHED
+				MOVE WS_BASE_FLAG TO WS_FLAG
+			END-IF
+
+			IF WS_FLAG IS EQUAL TO 'E'
+				DISPLAY 'The number ' WS_NUMBER ' is even.'
+				ADD 1 TO WS_COUNT_EVEN
+			ELSE
+				DISPLAY 'The number ' WS_NUMBER ' is odd.'
+				ADD 1 TO WS_COUNT_ODD
+			END-IF
+
+			DISPLAY '  shift bucket ' WS_SHIFT_BUCKET ' for number '
+				WS_NUMBER '.'
+
+			PERFORM WRITE-OUTPUT-PARAGRAPH
+			PERFORM WRITE-AUDIT-PARAGRAPH
 		ELSE
-			DISPLAY 'The number ' WS_NUMBER ' is odd.'
+			PERFORM WRITE-EXCEPTION-PARAGRAPH
+		END-IF.
+
+		PERFORM CHECKPOINT-PARAGRAPH.
+
+		PERFORM READ-NUMBER-IN-PARAGRAPH.
+
+	EDIT-NUMBER-PARAGRAPH.
+
+		MOVE 'Y' TO WS_VALID_SW.
+
+		IF WS_IN_NUMBER IS NOT NUMERIC
+			MOVE 'N' TO WS_VALID_SW
+		END-IF.
+
+	WRITE-EXCEPTION-PARAGRAPH.
+
+		MOVE SPACES TO WS_EXCEPT_RECORD.
+		MOVE WS_IN_RECORD TO WS_EXCEPT_INPUT.
+		MOVE '01' TO WS_EXCEPT_REASON_CODE.
+		MOVE 'NON-NUMERIC OR MALFORMED DATA' TO WS_EXCEPT_REASON_TEXT.
+
+		WRITE WS_EXCEPT_RECORD.
+
+		ADD 1 TO WS_COUNT_EXCEPT.
+
+	CHECKPOINT-PARAGRAPH.
+
+		ADD 1 TO WS_CKPT_COUNTER.
+
+		IF WS_CKPT_COUNTER IS GREATER THAN OR EQUAL TO WS_CKPT_INTERVAL
+			MOVE SPACES TO WS_CKPT_OUT_RECORD
+			MOVE WS_RECORDS_READ TO WS_CKPT_OUT_COUNT
+			MOVE WS_NUMBER TO WS_CKPT_OUT_NUMBER
+			MOVE WS_RUN_DATE TO WS_CKPT_OUT_RUN_DATE
+			MOVE WS_COUNT_EVEN TO WS_CKPT_OUT_COUNT_EVEN
+			MOVE WS_COUNT_ODD TO WS_CKPT_OUT_COUNT_ODD
+			MOVE WS_COUNT_EXCEPT TO WS_CKPT_OUT_COUNT_EXCEPT
+			MOVE WS_HASH_TOTAL TO WS_CKPT_OUT_HASH_TOTAL
+			WRITE WS_CKPT_OUT_RECORD
+			MOVE ZERO TO WS_CKPT_COUNTER
 		END-IF.
 
-	STOP RUN.
\ No newline at end of file
+	WRITE-OUTPUT-PARAGRAPH.
+
+		MOVE SPACES TO WS_OUTPUT_RECORD.
+		MOVE WS_NUMBER TO WS_OUT_NUMBER.
+		MOVE WS_FLAG TO WS_OUT_FLAG.
+		MOVE WS_RUN_DATE TO WS_OUT_RUN_DATE.
+		MOVE WS_SHIFT_BUCKET TO WS_OUT_SHIFT_BUCKET.
+
+		WRITE WS_OUTPUT_RECORD.
+
+	WRITE-AUDIT-PARAGRAPH.
+
+		MOVE SPACES TO WS_AUDIT_RECORD.
+		MOVE WS_NUMBER TO WS_AUDIT_NUMBER.
+		MOVE WS_FLAG TO WS_AUDIT_FLAG.
+		MOVE WS_RUN_DATE TO WS_AUDIT_RUN_DATE.
+		MOVE WS_RUN_TIME TO WS_AUDIT_RUN_TIME.
+		MOVE WS_JOB_ID TO WS_AUDIT_JOB_ID.
+		MOVE WS_STEP_ID TO WS_AUDIT_STEP_ID.
+
+		WRITE WS_AUDIT_RECORD.
+
+	CONTROL-TOTALS-PARAGRAPH.
+
+		DISPLAY '-------------------------------------------'.
+		DISPLAY 'ODD_EVEN CONTROL TOTALS'.
+		DISPLAY 'RECORDS READ . . . . . : ' WS_RECORDS_READ.
+		DISPLAY 'CLASSIFIED EVEN  . . . : ' WS_COUNT_EVEN.
+		DISPLAY 'CLASSIFIED ODD . . . . : ' WS_COUNT_ODD.
+		DISPLAY 'EXCEPTION RECORDS  . . : ' WS_COUNT_EXCEPT.
+		DISPLAY 'HASH TOTAL (WS_NUMBER) : ' WS_HASH_TOTAL.
+		DISPLAY '-------------------------------------------'.

@@ -0,0 +1,98 @@
+*> =======================================================
+*>
+*>	Cobol Program for cerner_2^5_2020
+*>
+*> =======================================================
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ODDEVCLS.
+
+*> ---------------------------------------------------------------
+*> Modification History
+*>   08/08/2026 - Pulled the mod-2/mod-3 classification arithmetic
+*>                out of ODD_EVEN into this CALL-able subprogram so
+*>                other batch programs can classify a number in-line
+*>                without duplicating the remainder logic. ODD_EVEN
+*>                calls this for the base odd/even flag and shift
+*>                bucket, then still applies its own RULES-IN
+*>                overrides on top.
+*>   08/08/2026 - Widened WS_LK_NUMBER to PIC S9(9) and added an
+*>                absolute-value step ahead of the mod-2/mod-3
+*>                reduction so negative numbers classify the same way
+*>                as their positive magnitude (-4 is even, -7 is odd).
+*>   08/08/2026 - Replaced the SUBTRACT-2/SUBTRACT-3 reduction loops
+*>                with DIVIDE ... REMAINDER so a 9-digit number takes
+*>                one DIVIDE instead of up to several hundred million
+*>                iterations; the PERFORM UNTIL loops were fine for a
+*>                3-digit toy value but do not scale to the widened
+*>                WS_LK_NUMBER range.
+*> ---------------------------------------------------------------
+
+DATA DIVISION.
+
+	WORKING-STORAGE SECTION.
+	01	WS_CL_ABS_NUMBER	PIC	9(9).
+	01	WS_CL_QUOTIENT		PIC	9(9).
+	01	WS_CL_FACTOR	PIC	9(9).
+	01	WS_CL_FACTOR3	PIC	9(9).
+
+	LINKAGE SECTION.
+	01	WS_LK_NUMBER	PIC	S9(9)	SIGN IS LEADING SEPARATE.
+
+	01	WS_LK_FLAG	PIC	X(01).
+		88	WS_LK_FLAG_EVEN		VALUE 'E'.
+		88	WS_LK_FLAG_ODD		VALUE 'O'.
+
+	01	WS_LK_RESULT	PIC	9(3).
+
+	01	WS_LK_SHIFT_BUCKET	PIC	X(01).
+		88	WS_LK_SHIFT_1		VALUE '1'.
+		88	WS_LK_SHIFT_2		VALUE '2'.
+		88	WS_LK_SHIFT_3		VALUE '3'.
+
+PROCEDURE DIVISION USING WS_LK_NUMBER WS_LK_FLAG WS_LK_RESULT
+			WS_LK_SHIFT_BUCKET.
+
+	FIRST-PARAGRAPH.
+
+		PERFORM COMPUTE-ABSOLUTE-PARAGRAPH.
+
+		DIVIDE WS_CL_ABS_NUMBER BY 2
+			GIVING WS_CL_QUOTIENT
+			REMAINDER WS_CL_FACTOR.
+
+		MOVE WS_CL_FACTOR TO WS_LK_RESULT.
+
+		IF WS_CL_FACTOR IS EQUAL TO 0
+			MOVE 'E' TO WS_LK_FLAG
+		ELSE
+			MOVE 'O' TO WS_LK_FLAG
+		END-IF.
+
+		DIVIDE WS_CL_ABS_NUMBER BY 3
+			GIVING WS_CL_QUOTIENT
+			REMAINDER WS_CL_FACTOR3.
+
+		PERFORM SET-SHIFT-BUCKET-PARAGRAPH.
+
+		GOBACK.
+
+	COMPUTE-ABSOLUTE-PARAGRAPH.
+
+		IF WS_LK_NUMBER IS LESS THAN ZERO
+			COMPUTE WS_CL_ABS_NUMBER = ZERO - WS_LK_NUMBER
+		ELSE
+			MOVE WS_LK_NUMBER TO WS_CL_ABS_NUMBER
+		END-IF.
+
+	SET-SHIFT-BUCKET-PARAGRAPH.
+
+		IF WS_CL_FACTOR3 IS EQUAL TO 0
+			MOVE '1' TO WS_LK_SHIFT_BUCKET
+		ELSE
+			IF WS_CL_FACTOR3 IS EQUAL TO 1
+				MOVE '2' TO WS_LK_SHIFT_BUCKET
+			ELSE
+				MOVE '3' TO WS_LK_SHIFT_BUCKET
+			END-IF
+		END-IF.

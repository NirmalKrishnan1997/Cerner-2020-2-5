@@ -0,0 +1,86 @@
+//ODDEVEN  JOB  (ACCTNO),'ODD/EVEN SPLIT',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP02
+//*
+//* Runs ODD_EVEN against the daily NUMBER-IN volume. STEP02 drops a
+//* checkpoint record to CHKPT every WS_CKPT_INTERVAL records; on an
+//* abend the operator resubmits with RESTART=STEP02 so processing
+//* picks back up after the last checkpoint instead of from record
+//* one. CHKPT is a single DD that ODD_EVEN's CHECKPT-IN and
+//* CHECKPT-OUT file-control entries both ASSIGN TO -- the program
+//* fully closes CHECKPT-IN (after reading the prior checkpoint, if
+//* any) before it opens CHECKPT-OUT, so the two never have the
+//* dataset open at the same time. Two DD statements naming the same
+//* dataset with different dispositions in one step is an MVS
+//* allocation conflict at step-initiation, before any COBOL OPEN
+//* runs, so this has to be one DD, not a CHKPTOUT/CHKPTIN pair.
+//*
+//* STEP01 resets PROD.ODDEVEN.CHECKPT, .OUTPUT and .EXCEPT to empty
+//* datasets at the start of every fresh run, so a prior day's
+//* leftover checkpoint is never mistaken for one belonging to the
+//* run about to start, and so a fresh run's classification/exception
+//* results start from nothing rather than piling onto yesterday's.
+//* Each DELETE is unconditional (SET MAXCC = 0 absorbs the condition
+//* code when the dataset does not exist yet, e.g. the very first
+//* run) and every dataset is reallocated CATLG so STEP02's DSN-only
+//* DD statements resolve them without a UNIT/VOL. The JOB card's
+//* RESTART=STEP02 means STEP01 (and this reset) is skipped entirely
+//* when the job is resubmitted as a restart, so STEP02's DD
+//* statements still point at the same CHECKPT/OUTPUT/EXCEPT datasets
+//* the run being restarted already wrote to.
+//STEP01   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.ODDEVEN.CHECKPT
+  SET MAXCC = 0
+  DELETE PROD.ODDEVEN.OUTPUT
+  SET MAXCC = 0
+  DELETE PROD.ODDEVEN.EXCEPT
+  SET MAXCC = 0
+//DD1      DD   DSN=PROD.ODDEVEN.CHECKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//DD2      DD   DSN=PROD.ODDEVEN.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,10)),
+//             UNIT=SYSDA
+//DD3      DD   DSN=PROD.ODDEVEN.EXCEPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             UNIT=SYSDA
+//*
+//STEP02   EXEC PGM=ODD_EVEN,PARM='ODDEVEN STEP02'
+//NUMBERIN DD   DSN=PROD.ODDEVEN.NUMBERIN,DISP=SHR
+//ODDEVOUT DD   DSN=PROD.ODDEVEN.OUTPUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,10)),UNIT=SYSDA
+//EXCPTOUT DD   DSN=PROD.ODDEVEN.EXCEPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CHKPT    DD   DSN=PROD.ODDEVEN.CHECKPT,DISP=(MOD,CATLG,CATLG)
+//RULESIN  DD   DSN=PROD.ODDEVEN.RULES,DISP=SHR
+//AUDITOUT DD   DSN=PROD.ODDEVEN.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,10)),UNIT=SYSDA
+//*
+//* PARM carries the job id and step id (space-separated, 8 bytes
+//* each) so AUDITOUT can tie every classification decision back to
+//* the run that produced it for later billing-dispute research.
+//* ODDEVOUT, EXCPTOUT and AUDITOUT are all DISP=MOD so a restarted
+//* run's results append to the same datasets an aborted attempt
+//* already wrote to instead of replacing them; ODD_EVEN itself only
+//* OPENs them EXTEND (append) when RESTART-CHECK-PARAGRAPH detects a
+//* checkpoint, so a normal run still starts each of these datasets
+//* out empty by way of STEP01's reset of PROD.ODDEVEN.CHECKPT.
+//*
+//* On a clean initial run CHKPT should point at an empty dataset (see
+//* STEP01) so RESTART-CHECK-PARAGRAPH finds no prior checkpoint and
+//* processes NUMBER-IN from the first record. After an abend,
+//* resubmit this job with RESTART=STEP02 on the JOB card (or via the
+//* operator RESTART parameter) and leave CHKPT pointing at the same
+//* dataset so the program resumes after the last checkpoint written
+//* before the abend.
+//*
+//* RULESIN carries the number-range-to-bucket overrides maintained
+//* by the business units (LOW-RANGE, HIGH-RANGE, BUCKET-CODE of
+//* 'O' or 'E'). Seasonal split changes go through that dataset, not
+//* a program change; a number with no matching range still falls
+//* through to the standard odd/even remainder logic.
+//*
